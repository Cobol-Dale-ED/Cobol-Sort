@@ -1,66 +1,610 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "data/STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/STUDENT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "data/STUDENT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "data/SORTWORK.TMP".
+
+           SELECT STUDENT-TRANS-FILE ASSIGN TO "data/STUDENT.TRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/STUDENT.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CLASSROOM-FILE ASSIGN TO "data/CLASSROOM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLASSRM-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "data/STUDENT.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       01  STUDENT-FILE-RECORD.
+           05  SF-STUDENT-ID        PIC 9(6).
+           05  SF-STUDENT-NAME      PIC A(25).
+           05  SF-STUDENT-AGE       PIC 99.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 130 CHARACTERS.
+       01  REPORT-RECORD              PIC X(130).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 130 CHARACTERS.
+       01  EXCEPTION-RECORD           PIC X(130).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-STUDENT-AGE         PIC 99.
+           05  SW-STUDENT-NAME        PIC A(25).
+           05  SW-STUDENT-ID          PIC 9(6).
+
+       FD  STUDENT-TRANS-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+       01  STUDENT-TRANS-RECORD.
+           05  TR-TRANS-CODE          PIC X.
+           05  TR-STUDENT-ID          PIC 9(6).
+           05  TR-STUDENT-NAME        PIC A(25).
+           05  TR-STUDENT-AGE         PIC 99.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01  AUDIT-RECORD               PIC X(120).
+
+       FD  CLASSROOM-FILE
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CLASSROOM-FILE-RECORD.
+           05  CF-CLASSROOM-ID      PIC X(10).
+           05  CF-STUDENT-ID        PIC 9(6).
+           05  CF-STUDENT-NAME      PIC A(25).
+           05  CF-STUDENT-AGE       PIC 99.
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  EXTRACT-FILE-RECORD.
+           05  EX-CLASSROOM-ID      PIC X(10).
+           05  EX-STUDENT-NAME      PIC A(25).
+           05  EX-STUDENT-AGE       PIC 99.
+           05  EX-SORT-RANK         PIC 9(4).
+           05  EX-STUDENT-ID        PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
-       01 num-students PIC 99 VALUE 5.
-       01 i            PIC  9.
-       01 j            PIC  9.
-       01 k            PIC  9.
-       01 m             PIC 9.
+       01 WS-STUDENT-FILE-STATUS PIC XX.
+          88 STUDENT-FILE-OK          VALUE "00".
+          88 STUDENT-FILE-AT-END      VALUE "10".
+          88 STUDENT-FILE-NOT-FOUND   VALUE "35".
+
+       01 WS-STUDENT-FILE-EOF-SW PIC X VALUE "N".
+          88 STUDENT-FILE-EOF         VALUE "Y".
+
+       01 WS-STUDENT-FILE-OPEN-SW PIC X VALUE "N".
+          88 STUDENT-FILE-WAS-OPENED  VALUE "Y".
+
+       01 WS-REPORT-FILE-STATUS PIC XX.
+          88 REPORT-FILE-OK           VALUE "00".
+
+       01 WS-EXCEPTION-FILE-STATUS PIC XX.
+          88 EXCEPTION-FILE-OK        VALUE "00".
+
+       01 WS-MIN-REASONABLE-AGE PIC 99 VALUE 04.
+       01 WS-MAX-REASONABLE-AGE PIC 99 VALUE 21.
+
+       01 WS-SORT-THRESHOLD PIC 9(4) VALUE 0100.
+
+       01 WS-SORT-EOF-SW PIC X VALUE "N".
+          88 SORT-WORK-EOF            VALUE "Y".
+
+       01 WS-TRANS-FILE-STATUS PIC XX.
+          88 TRANS-FILE-OK            VALUE "00".
+          88 TRANS-FILE-NOT-FOUND     VALUE "35".
+
+       01 WS-TRANS-EOF-SW PIC X VALUE "N".
+          88 TRANS-FILE-EOF           VALUE "Y".
+
+       01 WS-FOUND-INDEX PIC 9(4) VALUE 0.
+
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+          88 AUDIT-FILE-OK            VALUE "00".
+
+       01 WS-AUDIT-ACTION       PIC X(10).
+       01 WS-AUDIT-STUDENT-NAME PIC A(25).
+       01 WS-AUDIT-FROM-POS     PIC 9(4).
+       01 WS-AUDIT-TO-POS       PIC 9(4).
+       01 WS-AUDIT-AGE-I        PIC 99.
+       01 WS-AUDIT-AGE-J        PIC 99.
+
+       01 WS-CLASSRM-FILE-STATUS PIC XX.
+          88 CLASSRM-FILE-OK          VALUE "00".
+          88 CLASSRM-FILE-NOT-FOUND   VALUE "35".
+
+       01 WS-CLASSRM-EOF-SW PIC X VALUE "N".
+          88 CLASSRM-FILE-EOF         VALUE "Y".
+
+       01 WS-EXTRACT-FILE-STATUS PIC XX.
+          88 EXTRACT-FILE-OK          VALUE "00".
+
+       01 WS-PREV-CLASSRM-ID PIC X(10) VALUE SPACES.
+       01 WS-CURRENT-CLASSRM-ID PIC X(10) VALUE SPACES.
+
+       01 WS-DETAIL-LINE-COUNT PIC 9(4) VALUE 0.
+       01 WS-CLASSRM-INPUT-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-RUN-DATE-RAW PIC 9(8).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE-RAW.
+          05 WS-RUN-YYYY PIC 9(4).
+          05 WS-RUN-MM   PIC 99.
+          05 WS-RUN-DD   PIC 99.
+       01 WS-RUN-DATE-DISPLAY PIC X(10).
+
+       01 WS-PAGE-NUMBER    PIC 9(4) VALUE 0.
+       01 WS-LINE-COUNT     PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 50.
+
+       01 num-students PIC 9(4) VALUE 0.
+       01 i            PIC  9(4).
+       01 j            PIC  9(4).
+       01 k            PIC  9(4).
+       01 m             PIC 9(4).
+       01 c            PIC  9(4).
+
+       01 num-classrms PIC 9(4) VALUE 0.
+       01 CLASSROOM-TABLE OCCURS 1 TO 50 TIMES
+             DEPENDING ON num-classrms.
+          05 CR-CLASSROOM-ID  PIC X(10).
+          05 CR-NUM-STUD      PIC 9(4).
+          05 CR-STUDENT OCCURS 1 TO 1000 TIMES DEPENDING ON CR-NUM-STUD.
+             10 CR-STUDENT-ID     PIC 9(6).
+             10 CR-STUDENT-NAME   PIC A(25).
+             10 CR-STUDENT-AGE    PIC 99.
 
        01 STUDENT OCCURS 1 TO 1000 TIMES DEPENDING ON num-students.
+          05 STUDENT-ID        PIC 9(6).
           05 STUDENT-NAME      PIC A(25).
           05 STUDENT-AGE       PIC 99.
 
        01 TEMP-STUDENT.
+          05 TEMP-ID                 PIC 9(6).
           05 TEMP-NAME               PIC A(25).
           05 TEMP-AGE                PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-          MOVE "SHARON"    TO STUDENT-NAME (2).
-          MOVE 21          TO STUDENT-AGE  (2).
+          PERFORM OPEN-STUDENT-FILE.
+          PERFORM LOAD-STUDENT-TABLE.
+          PERFORM CLOSE-STUDENT-FILE.
+          PERFORM APPLY-TRANSACTIONS.
 
-          MOVE "DALE"      TO STUDENT-NAME (3).
-          MOVE 21          TO STUDENT-AGE  (3).
+          PERFORM LOAD-CLASSROOM-TABLE.
 
-          MOVE "CHRISANNE" TO STUDENT-NAME (4).
-          MOVE 12          TO STUDENT-AGE  (4).
+          PERFORM DETERMINE-RUN-DATE.
+          PERFORM OPEN-REPORT-FILE.
+          PERFORM OPEN-EXCEPTION-FILE.
+          PERFORM OPEN-AUDIT-FILE.
+          PERFORM OPEN-EXTRACT-FILE.
 
-          MOVE "GREGORY"   TO STUDENT-NAME (1).
-          MOVE 87          TO STUDENT-AGE  (1).
-
-          MOVE "ALEX"      TO STUDENT-NAME (5).
-          MOVE 12          TO STUDENT-AGE  (5).
+          PERFORM VARYING c FROM 1 BY 1 UNTIL c > num-classrms
+             PERFORM PROCESS-ONE-CLASSROOM
+          END-PERFORM.
 
-          PERFORM PRINT.
-          display "start".
-          PERFORM SORT-STUDENTS.
-          display "done".
-          PERFORM PRINT.
+          PERFORM CLOSE-EXTRACT-FILE.
+          PERFORM CLOSE-AUDIT-FILE.
+          PERFORM CLOSE-EXCEPTION-FILE.
+          PERFORM CLOSE-REPORT-FILE.
 
        GOBACK.
       *STOP RUN.
 
       *-----------------------------------------------------------------
-       SORT-STUDENTS.
-          SET i TO 1
-          SET j TO 2
-          PERFORM  UNTIL j > num-students
-             IF STUDENT-AGE(i) NOT < STUDENT-AGE(j)
-                PERFORM MOVE-STUDENTS
+       PROCESS-ONE-CLASSROOM.
+          MOVE CR-CLASSROOM-ID(c) TO WS-CURRENT-CLASSRM-ID
+          MOVE CR-NUM-STUD(c)     TO num-students
+          MOVE CR-NUM-STUD(c)     TO WS-CLASSRM-INPUT-COUNT
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             MOVE CR-STUDENT(c, i) TO STUDENT(i)
+          END-PERFORM
+
+          PERFORM VALIDATE-STUDENTS
+          display "start"
+          PERFORM SORT-STUDENTS
+          display "done"
+          PERFORM WRITE-EXTRACT-RECORDS
+          PERFORM PRINT
+          PERFORM RECONCILE-STUDENT-COUNTS
+
+          MOVE num-students TO CR-NUM-STUD(c)
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             MOVE STUDENT(i) TO CR-STUDENT(c, i)
+          END-PERFORM.
+
+      *-----------------------------------------------------------------
+       OPEN-STUDENT-FILE.
+          OPEN INPUT STUDENT-FILE
+          IF STUDENT-FILE-OK
+             SET STUDENT-FILE-WAS-OPENED TO TRUE
+          ELSE
+             IF NOT STUDENT-FILE-NOT-FOUND
+                DISPLAY "ERROR OPENING STUDENT-FILE, STATUS = "
+                   WS-STUDENT-FILE-STATUS
+                STOP RUN
+             END-IF
+          END-IF.
+
+       LOAD-STUDENT-TABLE.
+          MOVE 0 TO num-students
+          IF STUDENT-FILE-OK
+             READ STUDENT-FILE
+                AT END SET STUDENT-FILE-EOF TO TRUE
+             END-READ
+             PERFORM UNTIL STUDENT-FILE-EOF
+                ADD 1 TO num-students
+                MOVE SF-STUDENT-ID   TO STUDENT-ID   (num-students)
+                MOVE SF-STUDENT-NAME TO STUDENT-NAME (num-students)
+                MOVE SF-STUDENT-AGE  TO STUDENT-AGE  (num-students)
+                READ STUDENT-FILE
+                   AT END SET STUDENT-FILE-EOF TO TRUE
+                END-READ
+             END-PERFORM
+          END-IF.
+
+       CLOSE-STUDENT-FILE.
+          IF STUDENT-FILE-WAS-OPENED
+             CLOSE STUDENT-FILE
+          END-IF.
+
+      *-----------------------------------------------------------------
+       APPLY-TRANSACTIONS.
+          PERFORM OPEN-TRANS-FILE
+          IF TRANS-FILE-OK
+             PERFORM READ-TRANS-FILE
+             PERFORM UNTIL TRANS-FILE-EOF
+                PERFORM APPLY-ONE-TRANSACTION
+                PERFORM READ-TRANS-FILE
+             END-PERFORM
+             CLOSE STUDENT-TRANS-FILE
+          END-IF.
+
+       OPEN-TRANS-FILE.
+          OPEN INPUT STUDENT-TRANS-FILE
+          IF NOT TRANS-FILE-OK AND NOT TRANS-FILE-NOT-FOUND
+             DISPLAY "ERROR OPENING STUDENT-TRANS-FILE, STATUS = "
+                WS-TRANS-FILE-STATUS
+             STOP RUN
+          END-IF.
+
+       READ-TRANS-FILE.
+          READ STUDENT-TRANS-FILE
+             AT END SET TRANS-FILE-EOF TO TRUE
+          END-READ.
+
+       APPLY-ONE-TRANSACTION.
+          PERFORM FIND-STUDENT-BY-NAME
+          EVALUATE TR-TRANS-CODE
+             WHEN "A"
+                PERFORM ADD-STUDENT-TRANSACTION
+             WHEN "C"
+                PERFORM CHANGE-STUDENT-TRANSACTION
+             WHEN "D"
+                PERFORM DELETE-STUDENT-TRANSACTION
+             WHEN OTHER
+                DISPLAY "UNKNOWN TRANSACTION CODE: " TR-TRANS-CODE
+          END-EVALUATE.
+
+       FIND-STUDENT-BY-NAME.
+          MOVE 0 TO WS-FOUND-INDEX
+          PERFORM VARYING i FROM 1 BY 1
+                UNTIL i > num-students OR WS-FOUND-INDEX > 0
+             IF STUDENT-NAME(i) = TR-STUDENT-NAME
+                MOVE i TO WS-FOUND-INDEX
              END-IF
-             ADD 1                TO j
+          END-PERFORM.
+
+       ADD-STUDENT-TRANSACTION.
+          IF WS-FOUND-INDEX = 0
+             ADD 1 TO num-students
+             MOVE TR-STUDENT-ID   TO STUDENT-ID(num-students)
+             MOVE TR-STUDENT-NAME TO STUDENT-NAME(num-students)
+             MOVE TR-STUDENT-AGE  TO STUDENT-AGE(num-students)
+          ELSE
+             DISPLAY "ADD TRANSACTION IGNORED, STUDENT ALREADY EXISTS: "
+                TR-STUDENT-NAME
+          END-IF.
+
+       CHANGE-STUDENT-TRANSACTION.
+          IF WS-FOUND-INDEX > 0
+             MOVE TR-STUDENT-AGE TO STUDENT-AGE(WS-FOUND-INDEX)
+          ELSE
+             DISPLAY "CHANGE TRANSACTION IGNORED, STUDENT NOT FOUND: "
+                TR-STUDENT-NAME
+          END-IF.
+
+       DELETE-STUDENT-TRANSACTION.
+          IF WS-FOUND-INDEX > 0
+             PERFORM VARYING m FROM WS-FOUND-INDEX BY 1
+                   UNTIL m >= num-students
+                MOVE STUDENT(m + 1) TO STUDENT(m)
+             END-PERFORM
+             SUBTRACT 1 FROM num-students
+          ELSE
+             DISPLAY "DELETE TRANSACTION IGNORED, STUDENT NOT FOUND: "
+                TR-STUDENT-NAME
+          END-IF.
+
+      *-----------------------------------------------------------------
+       LOAD-CLASSROOM-TABLE.
+          MOVE 0 TO num-classrms
+          OPEN INPUT CLASSROOM-FILE
+          IF CLASSRM-FILE-OK
+             DISPLAY "CLASSROOM-FILE PRESENT - ROSTERS ARE TAKEN "
+             DISPLAY "FROM data/CLASSROOM.DAT; STUDENT-TRANS-FILE "
+             DISPLAY "ADD/CHANGE/DELETE TRANSACTIONS APPLY ONLY TO "
+             DISPLAY "THE DEFAULT SINGLE-CLASSROOM ROSTER AND ARE "
+             DISPLAY "NOT REFLECTED IN CLASSROOM-SOURCED ROSTERS"
+             MOVE SPACES TO WS-PREV-CLASSRM-ID
+             PERFORM READ-CLASSROOM-FILE
+             PERFORM UNTIL CLASSRM-FILE-EOF
+                PERFORM APPEND-CLASSROOM-DETAIL
+                PERFORM READ-CLASSROOM-FILE
+             END-PERFORM
+             CLOSE CLASSROOM-FILE
+          ELSE
+             IF NOT CLASSRM-FILE-NOT-FOUND
+                DISPLAY "ERROR OPENING CLASSROOM-FILE, STATUS = "
+                   WS-CLASSRM-FILE-STATUS
+                STOP RUN
+             END-IF
+             PERFORM BUILD-DEFAULT-CLASSROOM
+          END-IF.
+
+       READ-CLASSROOM-FILE.
+          READ CLASSROOM-FILE
+             AT END SET CLASSRM-FILE-EOF TO TRUE
+          END-READ.
+
+       APPEND-CLASSROOM-DETAIL.
+          IF CF-CLASSROOM-ID NOT = WS-PREV-CLASSRM-ID
+             ADD 1 TO num-classrms
+             MOVE CF-CLASSROOM-ID TO CR-CLASSROOM-ID(num-classrms)
+             MOVE 0               TO CR-NUM-STUD(num-classrms)
+             MOVE CF-CLASSROOM-ID TO WS-PREV-CLASSRM-ID
+          END-IF
+          ADD 1 TO CR-NUM-STUD(num-classrms)
+          MOVE CF-STUDENT-ID
+             TO CR-STUDENT-ID(num-classrms, CR-NUM-STUD(num-classrms))
+          MOVE CF-STUDENT-NAME
+             TO CR-STUDENT-NAME(num-classrms, CR-NUM-STUD(num-classrms))
+          MOVE CF-STUDENT-AGE
+             TO CR-STUDENT-AGE(num-classrms, CR-NUM-STUD(num-classrms)).
+
+       BUILD-DEFAULT-CLASSROOM.
+          MOVE 1             TO num-classrms
+          MOVE "DEFAULT"     TO CR-CLASSROOM-ID(1)
+          MOVE num-students  TO CR-NUM-STUD(1)
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             MOVE STUDENT(i) TO CR-STUDENT(1, i)
+          END-PERFORM.
+
+      *-----------------------------------------------------------------
+       DETERMINE-RUN-DATE.
+          ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD
+          STRING WS-RUN-MM   DELIMITED BY SIZE
+                 "/"         DELIMITED BY SIZE
+                 WS-RUN-DD   DELIMITED BY SIZE
+                 "/"         DELIMITED BY SIZE
+                 WS-RUN-YYYY DELIMITED BY SIZE
+            INTO WS-RUN-DATE-DISPLAY
+          END-STRING.
+
+       OPEN-REPORT-FILE.
+          OPEN OUTPUT REPORT-FILE
+          IF NOT REPORT-FILE-OK
+             DISPLAY "ERROR OPENING REPORT-FILE, STATUS = "
+                WS-REPORT-FILE-STATUS
+             STOP RUN
+          END-IF.
+
+       CLOSE-REPORT-FILE.
+          CLOSE REPORT-FILE.
+
+       OPEN-EXCEPTION-FILE.
+          OPEN OUTPUT EXCEPTION-FILE
+          IF NOT EXCEPTION-FILE-OK
+             DISPLAY "ERROR OPENING EXCEPTION-FILE, STATUS = "
+                WS-EXCEPTION-FILE-STATUS
+             STOP RUN
+          END-IF.
+
+       CLOSE-EXCEPTION-FILE.
+          CLOSE EXCEPTION-FILE.
+
+       OPEN-AUDIT-FILE.
+          OPEN OUTPUT AUDIT-FILE
+          IF NOT AUDIT-FILE-OK
+             DISPLAY "ERROR OPENING AUDIT-FILE, STATUS = "
+                WS-AUDIT-FILE-STATUS
+             STOP RUN
+          END-IF.
+
+       CLOSE-AUDIT-FILE.
+          CLOSE AUDIT-FILE.
+
+       OPEN-EXTRACT-FILE.
+          OPEN OUTPUT EXTRACT-FILE
+          IF NOT EXTRACT-FILE-OK
+             DISPLAY "ERROR OPENING EXTRACT-FILE, STATUS = "
+                WS-EXTRACT-FILE-STATUS
+             STOP RUN
+          END-IF.
+
+       CLOSE-EXTRACT-FILE.
+          CLOSE EXTRACT-FILE.
+
+       WRITE-AUDIT-LINE.
+          MOVE SPACES TO AUDIT-RECORD
+          STRING FUNCTION CURRENT-DATE (1:14)  DELIMITED BY SIZE
+                 "  "                          DELIMITED BY SIZE
+                 WS-CURRENT-CLASSRM-ID          DELIMITED BY SIZE
+                 "  "                          DELIMITED BY SIZE
+                 WS-AUDIT-ACTION                DELIMITED BY SIZE
+                 "  "                          DELIMITED BY SIZE
+                 WS-AUDIT-STUDENT-NAME          DELIMITED BY SIZE
+                 "  FROM POS "                 DELIMITED BY SIZE
+                 WS-AUDIT-FROM-POS              DELIMITED BY SIZE
+                 "  TO POS "                   DELIMITED BY SIZE
+                 WS-AUDIT-TO-POS                DELIMITED BY SIZE
+                 "  AGE(I)="                   DELIMITED BY SIZE
+                 WS-AUDIT-AGE-I                 DELIMITED BY SIZE
+                 "  AGE(J)="                   DELIMITED BY SIZE
+                 WS-AUDIT-AGE-J                 DELIMITED BY SIZE
+            INTO AUDIT-RECORD
+          END-STRING
+          WRITE AUDIT-RECORD.
+
+      *-----------------------------------------------------------------
+       VALIDATE-STUDENTS.
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             IF STUDENT-AGE(i) < WS-MIN-REASONABLE-AGE
+                OR STUDENT-AGE(i) > WS-MAX-REASONABLE-AGE
+                PERFORM WRITE-EXCEPTION-LINE
+             END-IF
+          END-PERFORM.
+
+       WRITE-EXCEPTION-LINE.
+          MOVE SPACES TO EXCEPTION-RECORD
+          STRING "CLASSROOM: "          DELIMITED BY SIZE
+                 WS-CURRENT-CLASSRM-ID  DELIMITED BY SIZE
+                 "  RECORD "            DELIMITED BY SIZE
+                 i                      DELIMITED BY SIZE
+                 "  STUDENT-ID: "       DELIMITED BY SIZE
+                 STUDENT-ID(i)          DELIMITED BY SIZE
+                 "  NAME: "             DELIMITED BY SIZE
+                 STUDENT-NAME(i)        DELIMITED BY SIZE
+                 "  AGE: "              DELIMITED BY SIZE
+                 STUDENT-AGE(i)         DELIMITED BY SIZE
+                 "  OUT OF RANGE ("     DELIMITED BY SIZE
+                 WS-MIN-REASONABLE-AGE  DELIMITED BY SIZE
+                 "-"                    DELIMITED BY SIZE
+                 WS-MAX-REASONABLE-AGE  DELIMITED BY SIZE
+                 ")"                    DELIMITED BY SIZE
+            INTO EXCEPTION-RECORD
+          END-STRING
+          WRITE EXCEPTION-RECORD.
+
+      *-----------------------------------------------------------------
+       WRITE-EXTRACT-RECORDS.
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             MOVE SPACES              TO EXTRACT-FILE-RECORD
+             MOVE WS-CURRENT-CLASSRM-ID TO EX-CLASSROOM-ID
+             MOVE STUDENT-NAME(i)     TO EX-STUDENT-NAME
+             MOVE STUDENT-AGE(i)      TO EX-STUDENT-AGE
+             MOVE i                   TO EX-SORT-RANK
+             MOVE STUDENT-ID(i)       TO EX-STUDENT-ID
+             WRITE EXTRACT-FILE-RECORD
+          END-PERFORM.
+
+      *-----------------------------------------------------------------
+       RECONCILE-STUDENT-COUNTS.
+          IF WS-DETAIL-LINE-COUNT NOT = WS-CLASSRM-INPUT-COUNT
+             DISPLAY "RECONCILIATION FAILURE FOR CLASSROOM "
+                WS-CURRENT-CLASSRM-ID
+             DISPLAY "  STUDENTS EXPECTED (INPUT) : "
+                WS-CLASSRM-INPUT-COUNT
+             DISPLAY "  STUDENTS PRINTED (OUTPUT): "
+                WS-DETAIL-LINE-COUNT
+             DISPLAY "  RUN HALTED - ROSTER COUNTS DO NOT RECONCILE"
+             STOP RUN
+          END-IF.
+
+      *-----------------------------------------------------------------
+       SORT-STUDENTS.
+          IF num-students >= WS-SORT-THRESHOLD
+             PERFORM SORT-STUDENTS-LARGE
+          ELSE
+             PERFORM SORT-STUDENTS-SMALL
+          END-IF.
+
+       SORT-STUDENTS-LARGE.
+          MOVE "N" TO WS-SORT-EOF-SW
+          SORT SORT-WORK-FILE
+             ON ASCENDING KEY SW-STUDENT-AGE SW-STUDENT-NAME
+             INPUT PROCEDURE IS RELEASE-STUDENTS-TO-SORT
+             OUTPUT PROCEDURE IS RETURN-STUDENTS-FROM-SORT.
+
+       RELEASE-STUDENTS-TO-SORT.
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             MOVE STUDENT-AGE(i)  TO SW-STUDENT-AGE
+             MOVE STUDENT-NAME(i) TO SW-STUDENT-NAME
+             MOVE STUDENT-ID(i)   TO SW-STUDENT-ID
+             RELEASE SORT-WORK-RECORD
+          END-PERFORM.
+
+       RETURN-STUDENTS-FROM-SORT.
+          MOVE 0 TO i
+          RETURN SORT-WORK-FILE
+             AT END SET SORT-WORK-EOF TO TRUE
+          END-RETURN
+          PERFORM UNTIL SORT-WORK-EOF
+             ADD 1 TO i
+             MOVE SW-STUDENT-NAME TO STUDENT-NAME(i)
+             MOVE SW-STUDENT-AGE  TO STUDENT-AGE(i)
+             MOVE SW-STUDENT-ID   TO STUDENT-ID(i)
+             MOVE "SORTED"         TO WS-AUDIT-ACTION
+             MOVE STUDENT-NAME(i)  TO WS-AUDIT-STUDENT-NAME
+             MOVE 0                TO WS-AUDIT-FROM-POS
+             MOVE i                TO WS-AUDIT-TO-POS
+             MOVE 0                TO WS-AUDIT-AGE-I
+             MOVE STUDENT-AGE(i)   TO WS-AUDIT-AGE-J
+             PERFORM WRITE-AUDIT-LINE
+             RETURN SORT-WORK-FILE
+                AT END SET SORT-WORK-EOF TO TRUE
+             END-RETURN
+          END-PERFORM.
+
+       SORT-STUDENTS-SMALL.
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i >= num-students
+             SET j TO i
+             ADD 1 TO j
+             PERFORM  UNTIL j > num-students
+                IF STUDENT-AGE(i) > STUDENT-AGE(j)
+                   OR (STUDENT-AGE(i) = STUDENT-AGE(j)
+                       AND STUDENT-NAME(i) > STUDENT-NAME(j))
+                   PERFORM MOVE-STUDENTS
+                END-IF
+                ADD 1                TO j
+             END-PERFORM
           END-PERFORM.
 
        MOVE-STUDENTS.
-          IF j > 2
+          IF j > i + 1
              COMPUTE k = j - i
              display 'bump multiple times = 'k
              PERFORM BUMP-STUDENTS
           ELSE
+             MOVE "SWAP"           TO WS-AUDIT-ACTION
+             MOVE STUDENT-NAME(j)  TO WS-AUDIT-STUDENT-NAME
+             MOVE i                TO WS-AUDIT-FROM-POS
+             MOVE j                TO WS-AUDIT-TO-POS
+             MOVE STUDENT-AGE(i)   TO WS-AUDIT-AGE-I
+             MOVE STUDENT-AGE(j)   TO WS-AUDIT-AGE-J
+             PERFORM WRITE-AUDIT-LINE
              MOVE STUDENT(i)   TO TEMP-STUDENT
              MOVE STUDENT(j)   TO STUDENT(i)
              MOVE TEMP-STUDENT TO STUDENT(j)
@@ -70,20 +614,72 @@
           MOVE STUDENT(j)   TO TEMP-STUDENT.
           MOVE j TO m.
           PERFORM k TIMES
+             MOVE "SHIFT"             TO WS-AUDIT-ACTION
+             MOVE STUDENT-NAME(m - 1) TO WS-AUDIT-STUDENT-NAME
+             COMPUTE WS-AUDIT-FROM-POS = m - 1
+             MOVE m                   TO WS-AUDIT-TO-POS
+             MOVE STUDENT-AGE(i)      TO WS-AUDIT-AGE-I
+             MOVE STUDENT-AGE(j)      TO WS-AUDIT-AGE-J
+             PERFORM WRITE-AUDIT-LINE
              MOVE STUDENT(m - 1)   TO STUDENT(m)
              SUBTRACT 1 FROM m
           END-PERFORM.
+          MOVE "INSERT"         TO WS-AUDIT-ACTION
+          MOVE TEMP-NAME        TO WS-AUDIT-STUDENT-NAME
+          MOVE j                TO WS-AUDIT-FROM-POS
+          MOVE i                TO WS-AUDIT-TO-POS
+          MOVE STUDENT-AGE(i)   TO WS-AUDIT-AGE-I
+          MOVE STUDENT-AGE(j)   TO WS-AUDIT-AGE-J
+          PERFORM WRITE-AUDIT-LINE
           MOVE TEMP-STUDENT TO STUDENT(i).
 
        PRINT.
-          DISPLAY '1 = 'STUDENT (1)
-          DISPLAY '2 = 'STUDENT (2)
-          DISPLAY '3 = 'STUDENT (3)
-          DISPLAY '4 = 'STUDENT (4)
-          DISPLAY '5 = 'STUDENT (5)
-          DISPLAY ' '.
+          MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+          MOVE 0                 TO WS-PAGE-NUMBER
+          MOVE 0                 TO WS-DETAIL-LINE-COUNT
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM WRITE-REPORT-HEADING
+             END-IF
+             PERFORM WRITE-STUDENT-DETAIL-LINE
+          END-PERFORM.
 
+       WRITE-REPORT-HEADING.
+          ADD 1 TO WS-PAGE-NUMBER
+          MOVE SPACES TO REPORT-RECORD
+          STRING "STUDENT ROSTER REPORT"    DELIMITED BY SIZE
+                 "     CLASSROOM: "         DELIMITED BY SIZE
+                 WS-CURRENT-CLASSRM-ID      DELIMITED BY SIZE
+                 "     RUN DATE: "          DELIMITED BY SIZE
+                 WS-RUN-DATE-DISPLAY        DELIMITED BY SIZE
+                 "     PAGE: "              DELIMITED BY SIZE
+                 WS-PAGE-NUMBER             DELIMITED BY SIZE
+            INTO REPORT-RECORD
+          END-STRING
+          WRITE REPORT-RECORD
+          MOVE SPACES TO REPORT-RECORD
+          WRITE REPORT-RECORD
+          MOVE "STUDENT-ID  STUDENT NAME                 AGE"
+             TO REPORT-RECORD
+          WRITE REPORT-RECORD
+          MOVE SPACES TO REPORT-RECORD
+          WRITE REPORT-RECORD
+          MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-STUDENT-DETAIL-LINE.
+          MOVE SPACES TO REPORT-RECORD
+          STRING STUDENT-ID(i)    DELIMITED BY SIZE
+                 "      "         DELIMITED BY SIZE
+                 STUDENT-NAME(i)  DELIMITED BY SIZE
+                 "    "           DELIMITED BY SIZE
+                 STUDENT-AGE(i)   DELIMITED BY SIZE
+            INTO REPORT-RECORD
+          END-STRING
+          WRITE REPORT-RECORD
+          ADD 1 TO WS-LINE-COUNT
+          IF REPORT-FILE-OK
+             ADD 1 TO WS-DETAIL-LINE-COUNT
+          END-IF.
 
       *         DISPLAY "i age is " STUDENT-AGE(i)
       *         DISPLAY "j age is " STUDENT-AGE(j)
-
